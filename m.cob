@@ -0,0 +1,12 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. M.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 A PIC 9(6) VALUE 5.
+       01 B PIC 9(6) VALUE 0.
+       PROCEDURE DIVISION.
+           IF FUNCTION MOD(A, B) = 0
+               DISPLAY "ZERO"
+           END-IF
+           DISPLAY "DONE"
+           STOP RUN.
