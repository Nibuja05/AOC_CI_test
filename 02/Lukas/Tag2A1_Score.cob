@@ -0,0 +1,105 @@
+	IDENTIFICATION DIVISION.
+	PROGRAM-ID. AoC_Tag_1_Score.
+
+	ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+	FILE-CONTROL.
+	    SELECT SCORE-DATEI ASSIGN TO "SCOREDAT"
+	        ORGANIZATION IS INDEXED
+	        ACCESS MODE IS SEQUENTIAL
+	        RECORD KEY IS SCORE-SCHLUESSEL
+	        FILE STATUS IS ws-score-status.
+	    SELECT SORTIER-DATEI ASSIGN TO "SRTWORK".
+	    SELECT RANG-DATEI ASSIGN TO "SCORERPT"
+	        ORGANIZATION IS LINE SEQUENTIAL.
+
+	DATA DIVISION.
+	FILE SECTION.
+	FD  SCORE-DATEI.
+	COPY SCOREREC.
+
+	SD  SORTIER-DATEI.
+	01  SORT-SATZ.
+	    05 SORT-SPIELER-ID PIC X(10).
+	    05 SORT-DATUM PIC X(8).
+	    05 SORT-MODUS PIC X(8).
+	    05 SORT-PUNKTE-BEW PIC 9(6).
+	    05 SORT-PUNKTE-ZIEL     PIC 9(6).
+
+	FD  RANG-DATEI
+	    RECORD CONTAINS 100 CHARACTERS.
+	01  RANG-ZEILE PIC X(100).
+
+	WORKING-STORAGE SECTION.
+	77 ws-score-status PIC XX.
+	77 ws-score-ende PIC X VALUE "N".
+	    88 SCORE-ENDE VALUE "J".
+	77 ws-sort-ende PIC X VALUE "N".
+	    88 SORTIERUNG-ENDE VALUE "J".
+	77 ws-von-datum PIC X(8) VALUE "00000000".
+	77 ws-bis-datum PIC X(8) VALUE "99999999".
+	77 ws-rang PIC 9(4) VALUE ZERO.
+
+
+	PROCEDURE DIVISION.
+	    ACCEPT ws-von-datum FROM ENVIRONMENT "AOC_VON"
+	    IF ws-von-datum = SPACES THEN
+	        MOVE "00000000" TO ws-von-datum
+	    END-IF
+	    ACCEPT ws-bis-datum FROM ENVIRONMENT "AOC_BIS"
+	    IF ws-bis-datum = SPACES THEN
+	        MOVE "99999999" TO ws-bis-datum
+	    END-IF
+
+	    SORT SORTIER-DATEI ON DESCENDING KEY SORT-PUNKTE-BEW
+	        INPUT PROCEDURE 0100-SCORES-LADEN
+	        OUTPUT PROCEDURE 0200-RANGLISTE-SCHREIBEN
+
+	    STOP RUN.
+
+	0100-SCORES-LADEN.
+	    OPEN INPUT SCORE-DATEI
+	    IF ws-score-status NOT = "00" THEN
+	        SET SCORE-ENDE TO TRUE
+	    ELSE
+	        READ SCORE-DATEI NEXT RECORD
+	            AT END SET SCORE-ENDE TO TRUE
+	        END-READ
+	    END-IF
+	    PERFORM WITH TEST BEFORE UNTIL SCORE-ENDE
+	        IF SCORE-DATUM >= ws-von-datum AND
+	           SCORE-DATUM <= ws-bis-datum THEN
+	            MOVE SCORE-SPIELER-ID TO SORT-SPIELER-ID
+	            MOVE SCORE-DATUM TO SORT-DATUM
+	            MOVE SCORE-MODUS TO SORT-MODUS
+	            MOVE SCORE-PUNKTE-BEW TO SORT-PUNKTE-BEW
+	            MOVE SCORE-PUNKTE-ZIEL TO SORT-PUNKTE-ZIEL
+	            RELEASE SORT-SATZ
+	        END-IF
+	        READ SCORE-DATEI NEXT RECORD
+	            AT END SET SCORE-ENDE TO TRUE
+	        END-READ
+	    END-PERFORM
+	    CLOSE SCORE-DATEI.
+
+	0200-RANGLISTE-SCHREIBEN.
+	    OPEN OUTPUT RANG-DATEI
+	    RETURN SORTIER-DATEI
+	        AT END SET SORTIERUNG-ENDE TO TRUE
+	    END-RETURN
+	    PERFORM WITH TEST BEFORE UNTIL SORTIERUNG-ENDE
+	        ADD 1 TO ws-rang
+	        MOVE SPACES TO RANG-ZEILE
+	        STRING "RANG " ws-rang
+	            "  SPIELER=" SORT-SPIELER-ID
+	            "  DATUM=" SORT-DATUM
+	            "  MODUS=" SORT-MODUS
+	            "  BEWEGUNG=" SORT-PUNKTE-BEW
+	            "  ZIEL=" SORT-PUNKTE-ZIEL
+	            DELIMITED BY SIZE INTO RANG-ZEILE
+	        WRITE RANG-ZEILE
+	        RETURN SORTIER-DATEI
+	            AT END SET SORTIERUNG-ENDE TO TRUE
+	        END-RETURN
+	    END-PERFORM
+	    CLOSE RANG-DATEI.
