@@ -0,0 +1,104 @@
+	IDENTIFICATION DIVISION.
+	PROGRAM-ID. AoC_Tag_1_Turnier.
+
+	ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+	FILE-CONTROL.
+	    SELECT TURNIER-DATEI ASSIGN TO "TURNIERDAT"
+	        ORGANIZATION IS INDEXED
+	        ACCESS MODE IS SEQUENTIAL
+	        RECORD KEY IS TURNIER-ID
+	        FILE STATUS IS ws-turnier-status.
+	    SELECT ROLLUP-DATEI ASSIGN TO "TURNRPT"
+	        ORGANIZATION IS LINE SEQUENTIAL.
+
+	DATA DIVISION.
+	FILE SECTION.
+	FD  TURNIER-DATEI.
+	COPY TURNHDR.
+
+	FD  ROLLUP-DATEI
+	    RECORD CONTAINS 100 CHARACTERS.
+	01  ROLLUP-ZEILE PIC X(100).
+
+	WORKING-STORAGE SECTION.
+	77 ws-turnier-status PIC XX.
+	77 ws-turnier-ende PIC X VALUE "N".
+	    88 TURNIER-ENDE VALUE "J".
+	77 ws-jahr-anzahl PIC 9(2) VALUE ZERO.
+	77 ws-jahr-gefunden PIC X VALUE "N".
+	    88 JAHR-GEFUNDEN VALUE "J".
+	    88 JAHR-NICHT-GEFUNDEN VALUE "N".
+	01 JAHR-TABELLE.
+	    05 JAHR-EINTRAG OCCURS 1 TO 20 TIMES
+	        DEPENDING ON ws-jahr-anzahl
+	        INDEXED BY JAHR-IDX.
+	        10 TAB-JAHR-WERT      PIC 9(4).
+	        10 TAB-JAHR-PUNKTE-BEW  PIC 9(9).
+	        10 TAB-JAHR-PUNKTE-ZIEL PIC 9(9).
+
+
+	PROCEDURE DIVISION.
+	    PERFORM 0100-TURNIERE-LADEN
+	    STOP RUN.
+
+	0100-TURNIERE-LADEN.
+	    OPEN INPUT TURNIER-DATEI
+	    OPEN OUTPUT ROLLUP-DATEI
+	    IF ws-turnier-status NOT = "00" THEN
+	        SET TURNIER-ENDE TO TRUE
+	    ELSE
+	        READ TURNIER-DATEI NEXT RECORD
+	            AT END SET TURNIER-ENDE TO TRUE
+	        END-READ
+	    END-IF
+	    PERFORM WITH TEST BEFORE UNTIL TURNIER-ENDE
+	        MOVE SPACES TO ROLLUP-ZEILE
+	        STRING "TURNIER=" TURNIER-ID
+	            "  DATUM=" TURNIER-DATUM
+	            "  ORT=" TURNIER-ORT
+	            "  BEWEGUNG=" TURNIER-PUNKTE-BEW
+	            "  ZIEL=" TURNIER-PUNKTE-ZIEL
+	            DELIMITED BY SIZE INTO ROLLUP-ZEILE
+	        WRITE ROLLUP-ZEILE
+	        PERFORM 0110-JAHR-AUFSUMMIEREN
+	        READ TURNIER-DATEI NEXT RECORD
+	            AT END SET TURNIER-ENDE TO TRUE
+	        END-READ
+	    END-PERFORM
+	    CLOSE TURNIER-DATEI
+	    PERFORM 0200-JAHR-ROLLUP-SCHREIBEN
+	    CLOSE ROLLUP-DATEI.
+
+	0110-JAHR-AUFSUMMIEREN.
+	    SET JAHR-NICHT-GEFUNDEN TO TRUE
+	    SET JAHR-IDX TO 1
+	    SEARCH JAHR-EINTRAG
+	        AT END CONTINUE
+	        WHEN TAB-JAHR-WERT(JAHR-IDX) = TURNIER-DATUM(1:4)
+	            ADD TURNIER-PUNKTE-BEW TO
+	                TAB-JAHR-PUNKTE-BEW(JAHR-IDX)
+	            ADD TURNIER-PUNKTE-ZIEL TO
+	                TAB-JAHR-PUNKTE-ZIEL(JAHR-IDX)
+	            SET JAHR-GEFUNDEN TO TRUE
+	    END-SEARCH
+	    IF NOT JAHR-GEFUNDEN AND ws-jahr-anzahl < 20 THEN
+	        ADD 1 TO ws-jahr-anzahl
+	        MOVE TURNIER-DATUM(1:4) TO
+	            TAB-JAHR-WERT(ws-jahr-anzahl)
+	        MOVE TURNIER-PUNKTE-BEW TO
+	            TAB-JAHR-PUNKTE-BEW(ws-jahr-anzahl)
+	        MOVE TURNIER-PUNKTE-ZIEL TO
+	            TAB-JAHR-PUNKTE-ZIEL(ws-jahr-anzahl)
+	    END-IF.
+
+	0200-JAHR-ROLLUP-SCHREIBEN.
+	    PERFORM VARYING JAHR-IDX FROM 1 BY 1
+	        UNTIL JAHR-IDX > ws-jahr-anzahl
+	        MOVE SPACES TO ROLLUP-ZEILE
+	        STRING "JAHR-SUMME=" TAB-JAHR-WERT(JAHR-IDX)
+	            "  BEWEGUNG=" TAB-JAHR-PUNKTE-BEW(JAHR-IDX)
+	            "  ZIEL=" TAB-JAHR-PUNKTE-ZIEL(JAHR-IDX)
+	            DELIMITED BY SIZE INTO ROLLUP-ZEILE
+	        WRITE ROLLUP-ZEILE
+	    END-PERFORM.
