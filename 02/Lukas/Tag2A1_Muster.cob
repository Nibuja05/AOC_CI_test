@@ -0,0 +1,146 @@
+	IDENTIFICATION DIVISION.
+	PROGRAM-ID. AoC_Tag_1_Muster.
+
+	ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+	FILE-CONTROL.
+	    SELECT MUSTER-DATEI ASSIGN TO "MUSTERDAT"
+	        ORGANIZATION IS INDEXED
+	        ACCESS MODE IS SEQUENTIAL
+	        RECORD KEY IS MUSTER-SCHLUESSEL
+	        FILE STATUS IS ws-muster-status.
+	    SELECT MUSTER-RANG-DATEI ASSIGN TO "MUSTRANGR"
+	        ORGANIZATION IS LINE SEQUENTIAL.
+
+	DATA DIVISION.
+	FILE SECTION.
+	FD  MUSTER-DATEI.
+	COPY MUSTREC.
+
+	FD  MUSTER-RANG-DATEI
+	    RECORD CONTAINS 100 CHARACTERS.
+	01  MUSTER-RANG-ZEILE PIC X(100).
+
+	WORKING-STORAGE SECTION.
+	77 ws-muster-status PIC XX.
+	77 ws-muster-ende PIC X VALUE "N".
+	    88 MUSTER-ENDE VALUE "J".
+	77 ws-von-datum PIC X(8) VALUE "00000000".
+	77 ws-bis-datum PIC X(8) VALUE "99999999".
+	77 ws-sum-gegner-a PIC 9(8) VALUE ZERO.
+	77 ws-sum-gegner-b PIC 9(8) VALUE ZERO.
+	77 ws-sum-gegner-c PIC 9(8) VALUE ZERO.
+	77 ws-sum-eigener-x PIC 9(8) VALUE ZERO.
+	77 ws-sum-eigener-y PIC 9(8) VALUE ZERO.
+	77 ws-sum-eigener-z PIC 9(8) VALUE ZERO.
+	77 ws-sum-gesamt PIC 9(9) VALUE ZERO.
+	77 ws-muster-prozent PIC 999V99 VALUE ZERO.
+	77 ws-muster-prozent-anz PIC ZZ9.99 VALUE ZERO.
+
+
+	PROCEDURE DIVISION.
+	    ACCEPT ws-von-datum FROM ENVIRONMENT "AOC_VON"
+	    IF ws-von-datum = SPACES THEN
+	        MOVE "00000000" TO ws-von-datum
+	    END-IF
+	    ACCEPT ws-bis-datum FROM ENVIRONMENT "AOC_BIS"
+	    IF ws-bis-datum = SPACES THEN
+	        MOVE "99999999" TO ws-bis-datum
+	    END-IF
+
+	    PERFORM 0100-MUSTER-AUFSUMMIEREN
+	    PERFORM 0200-MUSTER-RANGBERICHT
+
+	    STOP RUN.
+
+	0100-MUSTER-AUFSUMMIEREN.
+	    OPEN INPUT MUSTER-DATEI
+	    IF ws-muster-status NOT = "00" THEN
+	        SET MUSTER-ENDE TO TRUE
+	    ELSE
+	        READ MUSTER-DATEI NEXT RECORD
+	            AT END SET MUSTER-ENDE TO TRUE
+	        END-READ
+	    END-IF
+	    PERFORM WITH TEST BEFORE UNTIL MUSTER-ENDE
+	        IF MUSTER-DATUM >= ws-von-datum AND
+	           MUSTER-DATUM <= ws-bis-datum THEN
+	            ADD MUSTER-GEGNER-A TO ws-sum-gegner-a
+	            ADD MUSTER-GEGNER-B TO ws-sum-gegner-b
+	            ADD MUSTER-GEGNER-C TO ws-sum-gegner-c
+	            ADD MUSTER-EIGENER-X TO ws-sum-eigener-x
+	            ADD MUSTER-EIGENER-Y TO ws-sum-eigener-y
+	            ADD MUSTER-EIGENER-Z TO ws-sum-eigener-z
+	        END-IF
+	        READ MUSTER-DATEI NEXT RECORD
+	            AT END SET MUSTER-ENDE TO TRUE
+	        END-READ
+	    END-PERFORM
+	    CLOSE MUSTER-DATEI
+	    COMPUTE ws-sum-gesamt = ws-sum-gegner-a + ws-sum-gegner-b
+	        + ws-sum-gegner-c.
+
+	0200-MUSTER-RANGBERICHT.
+	    OPEN OUTPUT MUSTER-RANG-DATEI
+	    MOVE SPACES TO MUSTER-RANG-ZEILE
+	    STRING "ZEITRAUM VON=" ws-von-datum
+	        "  BIS=" ws-bis-datum
+	        DELIMITED BY SIZE INTO MUSTER-RANG-ZEILE
+	    WRITE MUSTER-RANG-ZEILE
+	    MOVE SPACES TO MUSTER-RANG-ZEILE
+	    STRING "ZUGMUSTER GEGNER  A=" ws-sum-gegner-a
+	        "  B=" ws-sum-gegner-b
+	        "  C=" ws-sum-gegner-c
+	        DELIMITED BY SIZE INTO MUSTER-RANG-ZEILE
+	    WRITE MUSTER-RANG-ZEILE
+	    MOVE SPACES TO MUSTER-RANG-ZEILE
+	    STRING "ZUGMUSTER EIGENER X=" ws-sum-eigener-x
+	        "  Y=" ws-sum-eigener-y
+	        "  Z=" ws-sum-eigener-z
+	        DELIMITED BY SIZE INTO MUSTER-RANG-ZEILE
+	    WRITE MUSTER-RANG-ZEILE
+	    IF ws-sum-gesamt > ZERO THEN
+	        COMPUTE ws-muster-prozent ROUNDED =
+	            ws-sum-gegner-a * 100 / ws-sum-gesamt
+	        MOVE SPACES TO MUSTER-RANG-ZEILE
+	        MOVE ws-muster-prozent TO ws-muster-prozent-anz
+	        STRING "PROZENT GEGNER  A=" ws-muster-prozent-anz
+	            DELIMITED BY SIZE INTO MUSTER-RANG-ZEILE
+	        WRITE MUSTER-RANG-ZEILE
+	        COMPUTE ws-muster-prozent ROUNDED =
+	            ws-sum-gegner-b * 100 / ws-sum-gesamt
+	        MOVE SPACES TO MUSTER-RANG-ZEILE
+	        MOVE ws-muster-prozent TO ws-muster-prozent-anz
+	        STRING "PROZENT GEGNER  B=" ws-muster-prozent-anz
+	            DELIMITED BY SIZE INTO MUSTER-RANG-ZEILE
+	        WRITE MUSTER-RANG-ZEILE
+	        COMPUTE ws-muster-prozent ROUNDED =
+	            ws-sum-gegner-c * 100 / ws-sum-gesamt
+	        MOVE SPACES TO MUSTER-RANG-ZEILE
+	        MOVE ws-muster-prozent TO ws-muster-prozent-anz
+	        STRING "PROZENT GEGNER  C=" ws-muster-prozent-anz
+	            DELIMITED BY SIZE INTO MUSTER-RANG-ZEILE
+	        WRITE MUSTER-RANG-ZEILE
+	        COMPUTE ws-muster-prozent ROUNDED =
+	            ws-sum-eigener-x * 100 / ws-sum-gesamt
+	        MOVE SPACES TO MUSTER-RANG-ZEILE
+	        MOVE ws-muster-prozent TO ws-muster-prozent-anz
+	        STRING "PROZENT EIGENER X=" ws-muster-prozent-anz
+	            DELIMITED BY SIZE INTO MUSTER-RANG-ZEILE
+	        WRITE MUSTER-RANG-ZEILE
+	        COMPUTE ws-muster-prozent ROUNDED =
+	            ws-sum-eigener-y * 100 / ws-sum-gesamt
+	        MOVE SPACES TO MUSTER-RANG-ZEILE
+	        MOVE ws-muster-prozent TO ws-muster-prozent-anz
+	        STRING "PROZENT EIGENER Y=" ws-muster-prozent-anz
+	            DELIMITED BY SIZE INTO MUSTER-RANG-ZEILE
+	        WRITE MUSTER-RANG-ZEILE
+	        COMPUTE ws-muster-prozent ROUNDED =
+	            ws-sum-eigener-z * 100 / ws-sum-gesamt
+	        MOVE SPACES TO MUSTER-RANG-ZEILE
+	        MOVE ws-muster-prozent TO ws-muster-prozent-anz
+	        STRING "PROZENT EIGENER Z=" ws-muster-prozent-anz
+	            DELIMITED BY SIZE INTO MUSTER-RANG-ZEILE
+	        WRITE MUSTER-RANG-ZEILE
+	    END-IF
+	    CLOSE MUSTER-RANG-DATEI.
