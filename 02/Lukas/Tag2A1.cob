@@ -2,58 +2,530 @@
 	PROGRAM-ID. AoC_Tag_1.
 
 	ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+	FILE-CONTROL.
+	    SELECT STRATEGIE-DATEI ASSIGN TO "STRATDAT"
+	        ORGANIZATION IS LINE SEQUENTIAL
+	        FILE STATUS IS ws-strat-status.
+	    SELECT BERICHT-DATEI ASSIGN TO "STRATRPT"
+	        ORGANIZATION IS LINE SEQUENTIAL.
+	    SELECT AUSNAHME-DATEI ASSIGN TO "STRATEXC"
+	        ORGANIZATION IS LINE SEQUENTIAL.
+	    SELECT SCORE-DATEI ASSIGN TO "SCOREDAT"
+	        ORGANIZATION IS INDEXED
+	        ACCESS MODE IS DYNAMIC
+	        RECORD KEY IS SCORE-SCHLUESSEL
+	        FILE STATUS IS ws-score-status.
+	    SELECT CHECKPOINT-DATEI ASSIGN TO "STRATCKP"
+	        ORGANIZATION IS LINE SEQUENTIAL
+	        FILE STATUS IS ws-ckpt-status.
+	    SELECT REGEL-DATEI ASSIGN TO "REGELDAT"
+	        ORGANIZATION IS LINE SEQUENTIAL
+	        FILE STATUS IS ws-regel-status.
+	    SELECT MUSTER-DATEI ASSIGN TO "MUSTERDAT"
+	        ORGANIZATION IS INDEXED
+	        ACCESS MODE IS DYNAMIC
+	        RECORD KEY IS MUSTER-SCHLUESSEL
+	        FILE STATUS IS ws-muster-status.
+	    SELECT MUSTER-BERICHT-DATEI ASSIGN TO "MUSTRPT"
+	        ORGANIZATION IS LINE SEQUENTIAL.
+	    SELECT TURNIER-DATEI ASSIGN TO "TURNIERDAT"
+	        ORGANIZATION IS INDEXED
+	        ACCESS MODE IS DYNAMIC
+	        RECORD KEY IS TURNIER-ID
+	        FILE STATUS IS ws-turnier-status.
+	    SELECT TURNIER-DETAIL-DATEI ASSIGN TO "TURNDETDAT"
+	        ORGANIZATION IS INDEXED
+	        ACCESS MODE IS DYNAMIC
+	        RECORD KEY IS TURNDET-SCHLUESSEL
+	        FILE STATUS IS ws-turndet-status.
 
 	DATA DIVISION.
+	FILE SECTION.
+	FD  STRATEGIE-DATEI
+	    RECORD IS VARYING IN SIZE FROM 1 TO 80 CHARACTERS
+	    DEPENDING ON ws-strat-reclen.
+	COPY STRATFLD.
+
+	FD  BERICHT-DATEI
+	    RECORD CONTAINS 120 CHARACTERS.
+	01  BERICHT-ZEILE PIC X(120).
+
+	FD  AUSNAHME-DATEI
+	    RECORD CONTAINS 80 CHARACTERS.
+	01  AUSNAHME-ZEILE PIC X(80).
+
+	FD  SCORE-DATEI.
+	COPY SCOREREC.
+
+	FD  CHECKPOINT-DATEI
+	    RECORD CONTAINS 72 CHARACTERS.
+	COPY CKPTREC.
+
+	FD  REGEL-DATEI
+	    RECORD CONTAINS 11 CHARACTERS.
+	COPY REGELREC.
+
+	FD  MUSTER-DATEI.
+	COPY MUSTREC.
+
+	FD  MUSTER-BERICHT-DATEI
+	    RECORD CONTAINS 80 CHARACTERS.
+	01  MUSTER-BERICHT-ZEILE PIC X(80).
+
+	FD  TURNIER-DATEI.
+	COPY TURNHDR.
+
+	FD  TURNIER-DETAIL-DATEI.
+	COPY TURNDET.
+
 	WORKING-STORAGE SECTION.
-	77 strategie PIC XXX.
-	77 punktzahl PIC 999999.
-	
+	COPY REGELSTD.
+	77 ws-strat-status PIC XX.
+	77 ws-strat-reclen PIC 9(4) VALUE ZERO.
+	77 ws-score-status PIC XX.
+	77 ws-spieler-id PIC X(10) VALUE SPACES.
+	77 ws-datum PIC X(8).
+	77 punktzahl-bewegung PIC 999999 VALUE ZERO.
+	77 punktzahl-ziel PIC 999999 VALUE ZERO.
+	77 ws-dateiende PIC X VALUE "N".
+	    88 DATEI-ENDE VALUE "J".
+	77 ws-rundennummer PIC 9(6) VALUE ZERO.
+	77 ws-rundenpunkte-bewegung PIC 999 VALUE ZERO.
+	77 ws-rundenpunkte-ziel PIC 999 VALUE ZERO.
+	77 ws-modus PIC X(8) VALUE "BEWEGUNG".
+	    88 MODUS-BEWEGUNG VALUE "BEWEGUNG".
+	    88 MODUS-ZIEL     VALUE "ZIEL".
+	77 ws-satz-status PIC X VALUE "J".
+	    88 SATZ-GUELTIG   VALUE "J".
+	    88 SATZ-UNGUELTIG VALUE "N".
+	77 ws-saetze-gelesen PIC 9(6) VALUE ZERO.
+	77 ws-saetze-gewertet PIC 9(6) VALUE ZERO.
+	77 ws-saetze-abgelehnt PIC 9(6) VALUE ZERO.
+	77 ws-ckpt-status PIC XX.
+	77 ws-restart-flag PIC X VALUE "N".
+	    88 RESTART-AKTIV VALUE "J".
+	77 ws-ckpt-intv-in PIC X(6) VALUE SPACES.
+	77 ws-ckpt-intervall PIC 9(6) VALUE 50.
+	77 ws-skip-zaehler PIC 9(6) VALUE ZERO.
+	77 ws-regel-status PIC XX.
+	77 ws-regel-ende PIC X VALUE "N".
+	    88 REGEL-ENDE VALUE "J".
+	77 ws-regel-anzahl PIC 9(2) VALUE 9.
+	77 ws-regel-ladeidx PIC 9(2) VALUE ZERO.
+	01 REGEL-TABELLE.
+	    05 REGEL-EINTRAG OCCURS 1 TO 9 TIMES
+	        DEPENDING ON ws-regel-anzahl
+	        INDEXED BY REGEL-IDX.
+	        10 TAB-GEGNER-CODE  PIC X.
+	        10 TAB-EIGENER-CODE PIC X.
+	        10 TAB-PUNKTE-BEW   PIC 9(3).
+	        10 TAB-PUNKTE-ZIEL  PIC 9(3).
+	77 ws-muster-status PIC XX.
+	77 ws-anz-gegner-a PIC 9(6) VALUE ZERO.
+	77 ws-anz-gegner-b PIC 9(6) VALUE ZERO.
+	77 ws-anz-gegner-c PIC 9(6) VALUE ZERO.
+	77 ws-anz-eigener-x PIC 9(6) VALUE ZERO.
+	77 ws-anz-eigener-y PIC 9(6) VALUE ZERO.
+	77 ws-anz-eigener-z PIC 9(6) VALUE ZERO.
+	77 ws-muster-prozent PIC 999V99 VALUE ZERO.
+	77 ws-muster-prozent-anz PIC ZZ9.99 VALUE ZERO.
+	77 ws-turnier-status PIC XX.
+	77 ws-turndet-status PIC XX.
+	77 ws-turnier-id PIC X(10) VALUE SPACES.
+	77 ws-turnier-ort PIC X(20) VALUE SPACES.
+
 
 	PROCEDURE DIVISION.
-	    ACCEPT strategie
-	
-	    PERFORM WITH TEST BEFORE UNTIL           
-              strategie = SPACE
-      * Stein
-              IF strategie(3:1) = "X" THEN
-                ADD 1 TO punktzahl 
-              	IF strategie(1:1) = "A" THEN
-                  ADD 3 TO punktzahl 
-                END-IF
-                IF strategie(1:1) = "B" THEN
-                  ADD 0 TO punktzahl 
-                END-IF
-                IF strategie(1:1) = "C" THEN
-                  ADD 6 TO punktzahl 
-                END-IF
-              END-IF
-      * Papier
-              IF strategie(3:1) = "Y" THEN
-                ADD 2 TO punktzahl 
-                IF strategie(1:1) = "A" THEN
-                  ADD 6 TO punktzahl 
-                END-IF
-                IF strategie(1:1) = "B" THEN
-                  ADD 3 TO punktzahl 
-                END-IF
-                IF strategie(1:1) = "C" THEN
-                  ADD 0 TO punktzahl 
-                END-IF
-              END-IF
-      * Schere
-              IF strategie(3:1) = "Z" THEN
-                ADD 3 TO punktzahl 
-                IF strategie(1:1) = "A" THEN
-                  ADD 0 TO punktzahl 
-                END-IF
-                IF strategie(1:1) = "B" THEN
-                  ADD 6 TO punktzahl 
-                END-IF
-                IF strategie(1:1) = "C" THEN
-                  ADD 3 TO punktzahl 
-                END-IF
-              END-IF
-              ACCEPT strategie
-            END-PERFORM 
-            display punktzahl
-            STOP RUN.
+	    ACCEPT ws-modus FROM ENVIRONMENT "AOC_MODUS"
+	    IF ws-modus NOT = "BEWEGUNG" AND ws-modus NOT = "ZIEL" THEN
+	        MOVE "BEWEGUNG" TO ws-modus
+	    END-IF
+
+	    ACCEPT ws-spieler-id FROM ENVIRONMENT "AOC_SPIELER"
+	    IF ws-spieler-id = SPACES THEN
+	        MOVE "LUKAS" TO ws-spieler-id
+	    END-IF
+	    ACCEPT ws-datum FROM DATE YYYYMMDD
+
+	    ACCEPT ws-turnier-id FROM ENVIRONMENT "AOC_TURNIER"
+	    IF ws-turnier-id = SPACES THEN
+	        MOVE ws-datum TO ws-turnier-id
+	    END-IF
+	    ACCEPT ws-turnier-ort FROM ENVIRONMENT "AOC_ORT"
+	    IF ws-turnier-ort = SPACES THEN
+	        MOVE "UNBEKANNT" TO ws-turnier-ort
+	    END-IF
+
+	    ACCEPT ws-restart-flag FROM ENVIRONMENT "AOC_RESTART"
+	    IF ws-restart-flag NOT = "J" THEN
+	        MOVE "N" TO ws-restart-flag
+	    END-IF
+	    ACCEPT ws-ckpt-intv-in FROM ENVIRONMENT "AOC_CKPT_INTERVALL"
+	    IF ws-ckpt-intv-in IS NUMERIC AND
+	       ws-ckpt-intv-in NOT = SPACES AND
+	       ws-ckpt-intv-in > ZERO THEN
+	        MOVE ws-ckpt-intv-in TO ws-ckpt-intervall
+	    END-IF
+
+	    PERFORM 0050-REGELN-LADEN
+
+	    OPEN INPUT STRATEGIE-DATEI
+	    IF RESTART-AKTIV THEN
+	        PERFORM 0300-CHECKPOINT-LADEN
+	        OPEN EXTEND BERICHT-DATEI
+	        OPEN EXTEND AUSNAHME-DATEI
+	    ELSE
+	        OPEN OUTPUT BERICHT-DATEI
+	        OPEN OUTPUT AUSNAHME-DATEI
+	    END-IF
+
+	    OPEN I-O TURNIER-DETAIL-DATEI
+	    IF ws-turndet-status = "35" THEN
+	        OPEN OUTPUT TURNIER-DETAIL-DATEI
+	        CLOSE TURNIER-DETAIL-DATEI
+	        OPEN I-O TURNIER-DETAIL-DATEI
+	    END-IF
+
+	    READ STRATEGIE-DATEI
+	        AT END SET DATEI-ENDE TO TRUE
+	    END-READ
+
+	    PERFORM WITH TEST BEFORE
+	        UNTIL DATEI-ENDE OR ws-skip-zaehler = ZERO
+	        SUBTRACT 1 FROM ws-skip-zaehler
+	        READ STRATEGIE-DATEI
+	            AT END SET DATEI-ENDE TO TRUE
+	        END-READ
+	    END-PERFORM
+
+	    PERFORM WITH TEST BEFORE UNTIL DATEI-ENDE
+	        PERFORM 0100-RUNDE-VERARBEITEN
+	        IF FUNCTION MOD(ws-rundennummer, ws-ckpt-intervall) = 0
+	            PERFORM 0310-CHECKPOINT-SCHREIBEN
+	        END-IF
+	        READ STRATEGIE-DATEI
+	            AT END SET DATEI-ENDE TO TRUE
+	        END-READ
+	    END-PERFORM
+
+	    PERFORM 0310-CHECKPOINT-SCHREIBEN
+	    CLOSE STRATEGIE-DATEI
+	    CLOSE BERICHT-DATEI
+	    CLOSE AUSNAHME-DATEI
+	    CLOSE TURNIER-DETAIL-DATEI
+	    PERFORM 0200-ERGEBNIS-SICHERN
+	    PERFORM 0220-MUSTER-SICHERN
+	    PERFORM 0230-MUSTER-BERICHT
+	    PERFORM 0240-TURNIER-HEADER-SICHERN
+	    DISPLAY "MODUS: " ws-modus
+	    DISPLAY "TURNIER: " ws-turnier-id "  ORT: " ws-turnier-ort
+	    DISPLAY "BEWEGUNG-MODUS TOTAL: " punktzahl-bewegung
+	    DISPLAY "ZIEL-MODUS TOTAL: " punktzahl-ziel
+	    DISPLAY "SAETZE GELESEN: " ws-saetze-gelesen
+	    DISPLAY "SAETZE GEWERTET: " ws-saetze-gewertet
+	    DISPLAY "SAETZE ABGELEHNT: " ws-saetze-abgelehnt
+	    STOP RUN.
+
+	0100-RUNDE-VERARBEITEN.
+	    ADD 1 TO ws-rundennummer
+	    ADD 1 TO ws-saetze-gelesen
+	    PERFORM 0110-SATZ-PRUEFEN
+	    IF SATZ-GUELTIG THEN
+	        PERFORM 0120-SATZ-BEWERTEN
+	        PERFORM 0126-MUSTER-ZAEHLEN
+	        PERFORM 0127-TURNIER-DETAIL-SICHERN
+	        ADD 1 TO ws-saetze-gewertet
+	    ELSE
+	        PERFORM 0130-SATZ-ABLEHNEN
+	        ADD 1 TO ws-saetze-abgelehnt
+	    END-IF.
+
+	0110-SATZ-PRUEFEN.
+	    SET SATZ-GUELTIG TO TRUE
+	    IF ws-strat-status NOT = "00" THEN
+	        SET SATZ-UNGUELTIG TO TRUE
+	    END-IF
+	    IF ws-strat-reclen NOT = 3 THEN
+	        SET SATZ-UNGUELTIG TO TRUE
+	    END-IF
+	    IF STRAT-GEGNER-CODE NOT = "A" AND
+	       STRAT-GEGNER-CODE NOT = "B" AND
+	       STRAT-GEGNER-CODE NOT = "C" THEN
+	        SET SATZ-UNGUELTIG TO TRUE
+	    END-IF
+	    IF STRAT-EIGENER-CODE NOT = "X" AND
+	       STRAT-EIGENER-CODE NOT = "Y" AND
+	       STRAT-EIGENER-CODE NOT = "Z" THEN
+	        SET SATZ-UNGUELTIG TO TRUE
+	    END-IF.
+
+	0120-SATZ-BEWERTEN.
+	    MOVE ZERO TO ws-rundenpunkte-bewegung
+	    MOVE ZERO TO ws-rundenpunkte-ziel
+	    PERFORM 0125-REGEL-SUCHEN
+	    ADD ws-rundenpunkte-bewegung TO punktzahl-bewegung
+	    ADD ws-rundenpunkte-ziel TO punktzahl-ziel
+	    MOVE SPACES TO BERICHT-ZEILE
+	    STRING "RUNDE " ws-rundennummer
+	        "  GEGNER=" STRAT-GEGNER-CODE
+	        "  EIGENER=" STRAT-EIGENER-CODE
+	        "  PKT-BEWEGUNG=" ws-rundenpunkte-bewegung
+	        "  GES-BEWEGUNG=" punktzahl-bewegung
+	        "  PKT-ZIEL=" ws-rundenpunkte-ziel
+	        "  GES-ZIEL=" punktzahl-ziel
+	        DELIMITED BY SIZE INTO BERICHT-ZEILE
+	    WRITE BERICHT-ZEILE.
+
+	0130-SATZ-ABLEHNEN.
+	    MOVE SPACES TO AUSNAHME-ZEILE
+	    IF ws-strat-reclen > ZERO AND ws-strat-reclen <= 80 THEN
+	        STRING "RUNDE " ws-rundennummer
+	            "  SATZ ABGELEHNT: '"
+	            STRATEGIE-RECORD(1:ws-strat-reclen) "'"
+	            DELIMITED BY SIZE INTO AUSNAHME-ZEILE
+	    ELSE
+	        STRING "RUNDE " ws-rundennummer
+	            "  SATZ ABGELEHNT: '" STRATEGIE-RECORD "'"
+	            DELIMITED BY SIZE INTO AUSNAHME-ZEILE
+	    END-IF
+	    WRITE AUSNAHME-ZEILE.
+
+	0126-MUSTER-ZAEHLEN.
+	    EVALUATE STRAT-GEGNER-CODE
+	        WHEN "A" ADD 1 TO ws-anz-gegner-a
+	        WHEN "B" ADD 1 TO ws-anz-gegner-b
+	        WHEN "C" ADD 1 TO ws-anz-gegner-c
+	    END-EVALUATE
+	    EVALUATE STRAT-EIGENER-CODE
+	        WHEN "X" ADD 1 TO ws-anz-eigener-x
+	        WHEN "Y" ADD 1 TO ws-anz-eigener-y
+	        WHEN "Z" ADD 1 TO ws-anz-eigener-z
+	    END-EVALUATE.
+
+	0127-TURNIER-DETAIL-SICHERN.
+	    MOVE ws-turnier-id TO TURNDET-TURNIER-ID
+	    MOVE ws-rundennummer TO TURNDET-RUNDE
+	    MOVE ws-datum TO TURNDET-DATUM
+	    MOVE STRAT-GEGNER-CODE TO TURNDET-GEGNER
+	    MOVE STRAT-EIGENER-CODE TO TURNDET-EIGENER
+	    MOVE ws-rundenpunkte-bewegung TO TURNDET-PUNKTE-BEW
+	    MOVE ws-rundenpunkte-ziel TO TURNDET-PUNKTE-ZIEL
+	    MOVE punktzahl-bewegung TO TURNDET-GES-BEW
+	    MOVE punktzahl-ziel TO TURNDET-GES-ZIEL
+	    WRITE TURNIER-DETAIL-RECORD
+	        INVALID KEY REWRITE TURNIER-DETAIL-RECORD
+	    END-WRITE.
+
+	0200-ERGEBNIS-SICHERN.
+	    OPEN I-O SCORE-DATEI
+	    IF ws-score-status = "35" THEN
+	        OPEN OUTPUT SCORE-DATEI
+	        CLOSE SCORE-DATEI
+	        OPEN I-O SCORE-DATEI
+	    END-IF
+	    MOVE ws-spieler-id TO SCORE-SPIELER-ID
+	    MOVE ws-datum TO SCORE-DATUM
+	    MOVE ws-modus TO SCORE-MODUS
+	    MOVE punktzahl-bewegung TO SCORE-PUNKTE-BEW
+	    MOVE punktzahl-ziel TO SCORE-PUNKTE-ZIEL
+	    WRITE SCORE-RECORD
+	        INVALID KEY REWRITE SCORE-RECORD
+	    END-WRITE
+	    CLOSE SCORE-DATEI.
+
+	0220-MUSTER-SICHERN.
+	    OPEN I-O MUSTER-DATEI
+	    IF ws-muster-status = "35" THEN
+	        OPEN OUTPUT MUSTER-DATEI
+	        CLOSE MUSTER-DATEI
+	        OPEN I-O MUSTER-DATEI
+	    END-IF
+	    MOVE ws-spieler-id TO MUSTER-SPIELER-ID
+	    MOVE ws-datum TO MUSTER-DATUM
+	    MOVE ws-anz-gegner-a TO MUSTER-GEGNER-A
+	    MOVE ws-anz-gegner-b TO MUSTER-GEGNER-B
+	    MOVE ws-anz-gegner-c TO MUSTER-GEGNER-C
+	    MOVE ws-anz-eigener-x TO MUSTER-EIGENER-X
+	    MOVE ws-anz-eigener-y TO MUSTER-EIGENER-Y
+	    MOVE ws-anz-eigener-z TO MUSTER-EIGENER-Z
+	    WRITE MUSTER-RECORD
+	        INVALID KEY REWRITE MUSTER-RECORD
+	    END-WRITE
+	    CLOSE MUSTER-DATEI.
+
+	0230-MUSTER-BERICHT.
+	    OPEN OUTPUT MUSTER-BERICHT-DATEI
+	    MOVE SPACES TO MUSTER-BERICHT-ZEILE
+	    STRING "ZUGMUSTER GEGNER  A=" ws-anz-gegner-a
+	        "  B=" ws-anz-gegner-b
+	        "  C=" ws-anz-gegner-c
+	        DELIMITED BY SIZE INTO MUSTER-BERICHT-ZEILE
+	    WRITE MUSTER-BERICHT-ZEILE
+	    MOVE SPACES TO MUSTER-BERICHT-ZEILE
+	    STRING "ZUGMUSTER EIGENER X=" ws-anz-eigener-x
+	        "  Y=" ws-anz-eigener-y
+	        "  Z=" ws-anz-eigener-z
+	        DELIMITED BY SIZE INTO MUSTER-BERICHT-ZEILE
+	    WRITE MUSTER-BERICHT-ZEILE
+	    IF ws-saetze-gewertet > ZERO THEN
+	        COMPUTE ws-muster-prozent ROUNDED =
+	            ws-anz-gegner-a * 100 / ws-saetze-gewertet
+	        MOVE SPACES TO MUSTER-BERICHT-ZEILE
+	        MOVE ws-muster-prozent TO ws-muster-prozent-anz
+	        STRING "PROZENT GEGNER  A=" ws-muster-prozent-anz
+	            DELIMITED BY SIZE INTO MUSTER-BERICHT-ZEILE
+	        WRITE MUSTER-BERICHT-ZEILE
+	        COMPUTE ws-muster-prozent ROUNDED =
+	            ws-anz-gegner-b * 100 / ws-saetze-gewertet
+	        MOVE SPACES TO MUSTER-BERICHT-ZEILE
+	        MOVE ws-muster-prozent TO ws-muster-prozent-anz
+	        STRING "PROZENT GEGNER  B=" ws-muster-prozent-anz
+	            DELIMITED BY SIZE INTO MUSTER-BERICHT-ZEILE
+	        WRITE MUSTER-BERICHT-ZEILE
+	        COMPUTE ws-muster-prozent ROUNDED =
+	            ws-anz-gegner-c * 100 / ws-saetze-gewertet
+	        MOVE SPACES TO MUSTER-BERICHT-ZEILE
+	        MOVE ws-muster-prozent TO ws-muster-prozent-anz
+	        STRING "PROZENT GEGNER  C=" ws-muster-prozent-anz
+	            DELIMITED BY SIZE INTO MUSTER-BERICHT-ZEILE
+	        WRITE MUSTER-BERICHT-ZEILE
+	        COMPUTE ws-muster-prozent ROUNDED =
+	            ws-anz-eigener-x * 100 / ws-saetze-gewertet
+	        MOVE SPACES TO MUSTER-BERICHT-ZEILE
+	        MOVE ws-muster-prozent TO ws-muster-prozent-anz
+	        STRING "PROZENT EIGENER X=" ws-muster-prozent-anz
+	            DELIMITED BY SIZE INTO MUSTER-BERICHT-ZEILE
+	        WRITE MUSTER-BERICHT-ZEILE
+	        COMPUTE ws-muster-prozent ROUNDED =
+	            ws-anz-eigener-y * 100 / ws-saetze-gewertet
+	        MOVE SPACES TO MUSTER-BERICHT-ZEILE
+	        MOVE ws-muster-prozent TO ws-muster-prozent-anz
+	        STRING "PROZENT EIGENER Y=" ws-muster-prozent-anz
+	            DELIMITED BY SIZE INTO MUSTER-BERICHT-ZEILE
+	        WRITE MUSTER-BERICHT-ZEILE
+	        COMPUTE ws-muster-prozent ROUNDED =
+	            ws-anz-eigener-z * 100 / ws-saetze-gewertet
+	        MOVE SPACES TO MUSTER-BERICHT-ZEILE
+	        MOVE ws-muster-prozent TO ws-muster-prozent-anz
+	        STRING "PROZENT EIGENER Z=" ws-muster-prozent-anz
+	            DELIMITED BY SIZE INTO MUSTER-BERICHT-ZEILE
+	        WRITE MUSTER-BERICHT-ZEILE
+	    END-IF
+	    CLOSE MUSTER-BERICHT-DATEI.
+
+	0240-TURNIER-HEADER-SICHERN.
+	    OPEN I-O TURNIER-DATEI
+	    IF ws-turnier-status = "35" THEN
+	        OPEN OUTPUT TURNIER-DATEI
+	        CLOSE TURNIER-DATEI
+	        OPEN I-O TURNIER-DATEI
+	    END-IF
+	    MOVE ws-turnier-id TO TURNIER-ID
+	    READ TURNIER-DATEI
+	        INVALID KEY
+	            MOVE ZERO TO TURNIER-PUNKTE-BEW
+	            MOVE ZERO TO TURNIER-PUNKTE-ZIEL
+	    END-READ
+	    MOVE ws-turnier-id TO TURNIER-ID
+	    MOVE ws-datum TO TURNIER-DATUM
+	    MOVE ws-turnier-ort TO TURNIER-ORT
+	    ADD punktzahl-bewegung TO TURNIER-PUNKTE-BEW
+	    ADD punktzahl-ziel TO TURNIER-PUNKTE-ZIEL
+	    WRITE TURNIER-HEADER-RECORD
+	        INVALID KEY REWRITE TURNIER-HEADER-RECORD
+	    END-WRITE
+	    CLOSE TURNIER-DATEI.
+
+	0300-CHECKPOINT-LADEN.
+	    OPEN INPUT CHECKPOINT-DATEI
+	    IF ws-ckpt-status = "00" THEN
+	        READ CHECKPOINT-DATEI
+	            AT END CONTINUE
+	        END-READ
+	        MOVE CKPT-LETZTER-SATZ TO ws-rundennummer
+	        MOVE CKPT-LETZTER-SATZ TO ws-skip-zaehler
+	        MOVE CKPT-PUNKTE-BEW TO punktzahl-bewegung
+	        MOVE CKPT-PUNKTE-ZIEL TO punktzahl-ziel
+	        MOVE CKPT-GELESEN TO ws-saetze-gelesen
+	        MOVE CKPT-GEWERTET TO ws-saetze-gewertet
+	        MOVE CKPT-ABGELEHNT TO ws-saetze-abgelehnt
+	        MOVE CKPT-ANZ-GEGNER-A TO ws-anz-gegner-a
+	        MOVE CKPT-ANZ-GEGNER-B TO ws-anz-gegner-b
+	        MOVE CKPT-ANZ-GEGNER-C TO ws-anz-gegner-c
+	        MOVE CKPT-ANZ-EIGENER-X TO ws-anz-eigener-x
+	        MOVE CKPT-ANZ-EIGENER-Y TO ws-anz-eigener-y
+	        MOVE CKPT-ANZ-EIGENER-Z TO ws-anz-eigener-z
+	        CLOSE CHECKPOINT-DATEI
+	    ELSE
+	        CLOSE CHECKPOINT-DATEI
+	    END-IF.
+
+	0050-REGELN-LADEN.
+	    MOVE 9 TO ws-regel-anzahl
+	    PERFORM VARYING REGEL-IDX FROM 1 BY 1 UNTIL REGEL-IDX > 9
+	        MOVE TAB-STD-GEGNER(REGEL-IDX) TO
+	            TAB-GEGNER-CODE(REGEL-IDX)
+	        MOVE TAB-STD-EIGENER(REGEL-IDX) TO
+	            TAB-EIGENER-CODE(REGEL-IDX)
+	        MOVE TAB-STD-BEW(REGEL-IDX) TO
+	            TAB-PUNKTE-BEW(REGEL-IDX)
+	        MOVE TAB-STD-ZIEL(REGEL-IDX) TO
+	            TAB-PUNKTE-ZIEL(REGEL-IDX)
+	    END-PERFORM
+	    OPEN INPUT REGEL-DATEI
+	    IF ws-regel-status = "00" THEN
+	        MOVE 9 TO ws-regel-anzahl
+	        MOVE 1 TO ws-regel-ladeidx
+	        READ REGEL-DATEI
+	            AT END SET REGEL-ENDE TO TRUE
+	        END-READ
+	        PERFORM WITH TEST BEFORE
+	            UNTIL REGEL-ENDE OR ws-regel-ladeidx > 9
+	            MOVE REGEL-GEGNER-CODE TO
+	                TAB-GEGNER-CODE(ws-regel-ladeidx)
+	            MOVE REGEL-EIGENER-CODE TO
+	                TAB-EIGENER-CODE(ws-regel-ladeidx)
+	            MOVE REGEL-PUNKTE-BEW TO
+	                TAB-PUNKTE-BEW(ws-regel-ladeidx)
+	            MOVE REGEL-PUNKTE-ZIEL TO
+	                TAB-PUNKTE-ZIEL(ws-regel-ladeidx)
+	            ADD 1 TO ws-regel-ladeidx
+	            READ REGEL-DATEI
+	                AT END SET REGEL-ENDE TO TRUE
+	            END-READ
+	        END-PERFORM
+	        SUBTRACT 1 FROM ws-regel-ladeidx GIVING ws-regel-anzahl
+	        CLOSE REGEL-DATEI
+	    ELSE
+	        CLOSE REGEL-DATEI
+	    END-IF.
+
+	0125-REGEL-SUCHEN.
+	    SET REGEL-IDX TO 1
+	    SEARCH REGEL-EINTRAG
+	        AT END CONTINUE
+	        WHEN TAB-GEGNER-CODE(REGEL-IDX) = STRAT-GEGNER-CODE
+	         AND TAB-EIGENER-CODE(REGEL-IDX) = STRAT-EIGENER-CODE
+	            MOVE TAB-PUNKTE-BEW(REGEL-IDX) TO
+	                ws-rundenpunkte-bewegung
+	            MOVE TAB-PUNKTE-ZIEL(REGEL-IDX) TO
+	                ws-rundenpunkte-ziel
+	    END-SEARCH.
+
+	0310-CHECKPOINT-SCHREIBEN.
+	    MOVE ws-rundennummer TO CKPT-LETZTER-SATZ
+	    MOVE punktzahl-bewegung TO CKPT-PUNKTE-BEW
+	    MOVE punktzahl-ziel TO CKPT-PUNKTE-ZIEL
+	    MOVE ws-saetze-gelesen TO CKPT-GELESEN
+	    MOVE ws-saetze-gewertet TO CKPT-GEWERTET
+	    MOVE ws-saetze-abgelehnt TO CKPT-ABGELEHNT
+	    MOVE ws-anz-gegner-a TO CKPT-ANZ-GEGNER-A
+	    MOVE ws-anz-gegner-b TO CKPT-ANZ-GEGNER-B
+	    MOVE ws-anz-gegner-c TO CKPT-ANZ-GEGNER-C
+	    MOVE ws-anz-eigener-x TO CKPT-ANZ-EIGENER-X
+	    MOVE ws-anz-eigener-y TO CKPT-ANZ-EIGENER-Y
+	    MOVE ws-anz-eigener-z TO CKPT-ANZ-EIGENER-Z
+	    OPEN OUTPUT CHECKPOINT-DATEI
+	    WRITE CHECKPOINT-RECORD
+	    CLOSE CHECKPOINT-DATEI.
