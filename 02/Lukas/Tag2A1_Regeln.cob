@@ -0,0 +1,146 @@
+	IDENTIFICATION DIVISION.
+	PROGRAM-ID. AoC_Tag_1_Regeln.
+
+	ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+	FILE-CONTROL.
+	    SELECT REGEL-DATEI ASSIGN TO "REGELDAT"
+	        ORGANIZATION IS LINE SEQUENTIAL
+	        FILE STATUS IS ws-regel-status.
+
+	DATA DIVISION.
+	FILE SECTION.
+	FD  REGEL-DATEI
+	    RECORD CONTAINS 11 CHARACTERS.
+	COPY REGELREC.
+
+	WORKING-STORAGE SECTION.
+	COPY REGELSTD.
+
+	77 ws-regel-status PIC XX.
+	77 ws-regel-ende PIC X VALUE "N".
+	    88 REGEL-ENDE VALUE "J".
+	77 ws-regel-anzahl PIC 9(2) VALUE 9.
+	77 ws-regel-gefunden PIC X VALUE "N".
+	    88 REGEL-GEFUNDEN VALUE "J".
+	    88 REGEL-NICHT-GEFUNDEN VALUE "N".
+	01 REGEL-TABELLE.
+	    05 REGEL-EINTRAG OCCURS 1 TO 9 TIMES
+	        DEPENDING ON ws-regel-anzahl
+	        INDEXED BY REGEL-IDX.
+	        10 TAB-GEGNER-CODE  PIC X.
+	        10 TAB-EIGENER-CODE PIC X.
+	        10 TAB-PUNKTE-BEW   PIC 9(3).
+	        10 TAB-PUNKTE-ZIEL  PIC 9(3).
+
+	77 ws-neu-gegner PIC X VALUE SPACE.
+	77 ws-neu-eigener PIC X VALUE SPACE.
+	77 ws-neu-bew PIC X(3) VALUE SPACES.
+	77 ws-neu-ziel PIC X(3) VALUE SPACES.
+	01 ws-anzeige-zeile PIC X(60).
+
+	PROCEDURE DIVISION.
+	    ACCEPT ws-neu-gegner FROM ENVIRONMENT "REGEL_GEGNER"
+	    ACCEPT ws-neu-eigener FROM ENVIRONMENT "REGEL_EIGENER"
+	    ACCEPT ws-neu-bew FROM ENVIRONMENT "REGEL_PUNKTE_BEW"
+	    ACCEPT ws-neu-ziel FROM ENVIRONMENT "REGEL_PUNKTE_ZIEL"
+
+	    PERFORM 0100-REGELN-LADEN
+
+	    IF ws-neu-gegner NOT = SPACE AND
+	       ws-neu-eigener NOT = SPACE AND
+	       ws-neu-bew IS NUMERIC AND ws-neu-ziel IS NUMERIC THEN
+	        PERFORM 0200-REGEL-AKTUALISIEREN
+	        PERFORM 0300-REGELN-SICHERN
+	    END-IF
+
+	    PERFORM 0400-REGELN-ANZEIGEN
+	    STOP RUN.
+
+	0100-REGELN-LADEN.
+	    MOVE 9 TO ws-regel-anzahl
+	    PERFORM VARYING REGEL-IDX FROM 1 BY 1 UNTIL REGEL-IDX > 9
+	        MOVE TAB-STD-GEGNER(REGEL-IDX) TO
+	            TAB-GEGNER-CODE(REGEL-IDX)
+	        MOVE TAB-STD-EIGENER(REGEL-IDX) TO
+	            TAB-EIGENER-CODE(REGEL-IDX)
+	        MOVE TAB-STD-BEW(REGEL-IDX) TO
+	            TAB-PUNKTE-BEW(REGEL-IDX)
+	        MOVE TAB-STD-ZIEL(REGEL-IDX) TO
+	            TAB-PUNKTE-ZIEL(REGEL-IDX)
+	    END-PERFORM
+	    OPEN INPUT REGEL-DATEI
+	    IF ws-regel-status = "00" THEN
+	        MOVE 9 TO ws-regel-anzahl
+	        SET REGEL-IDX TO 1
+	        READ REGEL-DATEI
+	            AT END SET REGEL-ENDE TO TRUE
+	        END-READ
+	        PERFORM WITH TEST BEFORE
+	            UNTIL REGEL-ENDE OR REGEL-IDX > 9
+	            MOVE REGEL-GEGNER-CODE TO
+	                TAB-GEGNER-CODE(REGEL-IDX)
+	            MOVE REGEL-EIGENER-CODE TO
+	                TAB-EIGENER-CODE(REGEL-IDX)
+	            MOVE REGEL-PUNKTE-BEW TO
+	                TAB-PUNKTE-BEW(REGEL-IDX)
+	            MOVE REGEL-PUNKTE-ZIEL TO
+	                TAB-PUNKTE-ZIEL(REGEL-IDX)
+	            SET REGEL-IDX UP BY 1
+	            READ REGEL-DATEI
+	                AT END SET REGEL-ENDE TO TRUE
+	            END-READ
+	        END-PERFORM
+	        COMPUTE ws-regel-anzahl = REGEL-IDX - 1
+	        CLOSE REGEL-DATEI
+	    ELSE
+	        CLOSE REGEL-DATEI
+	    END-IF.
+
+	0200-REGEL-AKTUALISIEREN.
+	    SET REGEL-NICHT-GEFUNDEN TO TRUE
+	    SET REGEL-IDX TO 1
+	    SEARCH REGEL-EINTRAG
+	        AT END CONTINUE
+	        WHEN TAB-GEGNER-CODE(REGEL-IDX) = ws-neu-gegner
+	         AND TAB-EIGENER-CODE(REGEL-IDX) = ws-neu-eigener
+	            MOVE ws-neu-bew TO TAB-PUNKTE-BEW(REGEL-IDX)
+	            MOVE ws-neu-ziel TO TAB-PUNKTE-ZIEL(REGEL-IDX)
+	            SET REGEL-GEFUNDEN TO TRUE
+	    END-SEARCH
+	    IF NOT REGEL-GEFUNDEN AND ws-regel-anzahl < 9 THEN
+	        ADD 1 TO ws-regel-anzahl
+	        MOVE ws-neu-gegner TO
+	            TAB-GEGNER-CODE(ws-regel-anzahl)
+	        MOVE ws-neu-eigener TO
+	            TAB-EIGENER-CODE(ws-regel-anzahl)
+	        MOVE ws-neu-bew TO TAB-PUNKTE-BEW(ws-regel-anzahl)
+	        MOVE ws-neu-ziel TO TAB-PUNKTE-ZIEL(ws-regel-anzahl)
+	    END-IF.
+
+	0300-REGELN-SICHERN.
+	    OPEN OUTPUT REGEL-DATEI
+	    PERFORM VARYING REGEL-IDX FROM 1 BY 1
+	        UNTIL REGEL-IDX > ws-regel-anzahl
+	        MOVE SPACES TO REGEL-RECORD
+	        MOVE TAB-GEGNER-CODE(REGEL-IDX) TO REGEL-GEGNER-CODE
+	        MOVE TAB-EIGENER-CODE(REGEL-IDX) TO REGEL-EIGENER-CODE
+	        MOVE TAB-PUNKTE-BEW(REGEL-IDX) TO REGEL-PUNKTE-BEW
+	        MOVE TAB-PUNKTE-ZIEL(REGEL-IDX) TO REGEL-PUNKTE-ZIEL
+	        WRITE REGEL-RECORD
+	    END-PERFORM
+	    CLOSE REGEL-DATEI.
+
+	0400-REGELN-ANZEIGEN.
+	    DISPLAY "AKTUELLE PUNKTE-REGELN (" ws-regel-anzahl
+	        " EINTRAEGE):"
+	    PERFORM VARYING REGEL-IDX FROM 1 BY 1
+	        UNTIL REGEL-IDX > ws-regel-anzahl
+	        MOVE SPACES TO ws-anzeige-zeile
+	        STRING "  GEGNER=" TAB-GEGNER-CODE(REGEL-IDX)
+	            "  EIGENER=" TAB-EIGENER-CODE(REGEL-IDX)
+	            "  BEWEGUNG=" TAB-PUNKTE-BEW(REGEL-IDX)
+	            "  ZIEL=" TAB-PUNKTE-ZIEL(REGEL-IDX)
+	            DELIMITED BY SIZE INTO ws-anzeige-zeile
+	        DISPLAY ws-anzeige-zeile
+	    END-PERFORM.
