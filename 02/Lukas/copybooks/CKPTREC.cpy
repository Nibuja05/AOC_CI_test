@@ -0,0 +1,13 @@
+	01 CHECKPOINT-RECORD.
+	    05 CKPT-LETZTER-SATZ PIC 9(6).
+	    05 CKPT-PUNKTE-BEW   PIC 9(6).
+	    05 CKPT-PUNKTE-ZIEL  PIC 9(6).
+	    05 CKPT-GELESEN      PIC 9(6).
+	    05 CKPT-GEWERTET     PIC 9(6).
+	    05 CKPT-ABGELEHNT    PIC 9(6).
+	    05 CKPT-ANZ-GEGNER-A  PIC 9(6).
+	    05 CKPT-ANZ-GEGNER-B  PIC 9(6).
+	    05 CKPT-ANZ-GEGNER-C  PIC 9(6).
+	    05 CKPT-ANZ-EIGENER-X PIC 9(6).
+	    05 CKPT-ANZ-EIGENER-Y PIC 9(6).
+	    05 CKPT-ANZ-EIGENER-Z PIC 9(6).
