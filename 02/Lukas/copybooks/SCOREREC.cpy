@@ -0,0 +1,7 @@
+	01 SCORE-RECORD.
+	    05 SCORE-SCHLUESSEL.
+	        10 SCORE-SPIELER-ID PIC X(10).
+	        10 SCORE-DATUM      PIC X(8).
+	    05 SCORE-MODUS PIC X(8).
+	    05 SCORE-PUNKTE-BEW  PIC 9(6).
+	    05 SCORE-PUNKTE-ZIEL PIC 9(6).
