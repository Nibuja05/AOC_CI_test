@@ -0,0 +1,19 @@
+	01 REGEL-STANDARD-DATEN.
+	    05 FILLER PIC X(11) VALUE "A X 004 003".
+	    05 FILLER PIC X(11) VALUE "B X 001 001".
+	    05 FILLER PIC X(11) VALUE "C X 007 002".
+	    05 FILLER PIC X(11) VALUE "A Y 008 004".
+	    05 FILLER PIC X(11) VALUE "B Y 005 005".
+	    05 FILLER PIC X(11) VALUE "C Y 002 006".
+	    05 FILLER PIC X(11) VALUE "A Z 003 008".
+	    05 FILLER PIC X(11) VALUE "B Z 009 009".
+	    05 FILLER PIC X(11) VALUE "C Z 006 007".
+	01 REGEL-STANDARD-TABELLE REDEFINES REGEL-STANDARD-DATEN.
+	    05 REGEL-STANDARD-EINTRAG OCCURS 9 TIMES.
+	        10 TAB-STD-GEGNER  PIC X.
+	        10 FILLER          PIC X.
+	        10 TAB-STD-EIGENER PIC X.
+	        10 FILLER          PIC X.
+	        10 TAB-STD-BEW     PIC 9(3).
+	        10 FILLER          PIC X.
+	        10 TAB-STD-ZIEL    PIC 9(3).
