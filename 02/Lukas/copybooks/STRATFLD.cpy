@@ -0,0 +1,5 @@
+	01 STRATEGIE-RECORD.
+	    05 STRAT-GEGNER-CODE PIC X.
+	    05 FILLER           PIC X.
+	    05 STRAT-EIGENER-CODE PIC X.
+	    05 FILLER           PIC X(77).
