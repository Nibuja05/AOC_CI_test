@@ -0,0 +1,6 @@
+	01 TURNIER-HEADER-RECORD.
+	    05 TURNIER-ID       PIC X(10).
+	    05 TURNIER-DATUM    PIC X(8).
+	    05 TURNIER-ORT      PIC X(20).
+	    05 TURNIER-PUNKTE-BEW  PIC 9(8).
+	    05 TURNIER-PUNKTE-ZIEL PIC 9(8).
