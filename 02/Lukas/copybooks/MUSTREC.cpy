@@ -0,0 +1,10 @@
+	01 MUSTER-RECORD.
+	    05 MUSTER-SCHLUESSEL.
+	        10 MUSTER-SPIELER-ID PIC X(10).
+	        10 MUSTER-DATUM      PIC X(8).
+	    05 MUSTER-GEGNER-A  PIC 9(6).
+	    05 MUSTER-GEGNER-B  PIC 9(6).
+	    05 MUSTER-GEGNER-C  PIC 9(6).
+	    05 MUSTER-EIGENER-X PIC 9(6).
+	    05 MUSTER-EIGENER-Y PIC 9(6).
+	    05 MUSTER-EIGENER-Z PIC 9(6).
