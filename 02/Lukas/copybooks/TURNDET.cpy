@@ -0,0 +1,11 @@
+	01 TURNIER-DETAIL-RECORD.
+	    05 TURNDET-SCHLUESSEL.
+	        10 TURNDET-TURNIER-ID PIC X(10).
+	        10 TURNDET-DATUM      PIC X(8).
+	        10 TURNDET-RUNDE      PIC 9(6).
+	    05 TURNDET-GEGNER      PIC X.
+	    05 TURNDET-EIGENER     PIC X.
+	    05 TURNDET-PUNKTE-BEW  PIC 9(3).
+	    05 TURNDET-PUNKTE-ZIEL PIC 9(3).
+	    05 TURNDET-GES-BEW     PIC 9(8).
+	    05 TURNDET-GES-ZIEL    PIC 9(8).
