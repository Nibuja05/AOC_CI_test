@@ -0,0 +1,8 @@
+	01 REGEL-RECORD.
+	    05 REGEL-GEGNER-CODE  PIC X.
+	    05 FILLER             PIC X.
+	    05 REGEL-EIGENER-CODE PIC X.
+	    05 FILLER             PIC X.
+	    05 REGEL-PUNKTE-BEW   PIC 9(3).
+	    05 FILLER             PIC X.
+	    05 REGEL-PUNKTE-ZIEL  PIC 9(3).
